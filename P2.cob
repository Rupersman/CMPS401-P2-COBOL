@@ -19,8 +19,26 @@
 
        FILE-CONTROL.
 
-       SELECT myInFile ASSIGN TO "P2In.dat".
-       SELECT myOutFile ASSIGN TO "P2Out.dat".
+       SELECT myInFile ASSIGN TO "P2In.dat"
+           FILE STATUS IS fsMyIn.
+       SELECT myOutFile ASSIGN TO "P2Out.dat"
+           FILE STATUS IS fsMyOut.
+       SELECT csvFile ASSIGN TO "P2Out.csv"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS fsCsv.
+       SELECT sapFile ASSIGN TO "P2Sap.dat"
+           FILE STATUS IS fsSap.
+       SELECT excFile ASSIGN TO "P2Exc.dat"
+           FILE STATUS IS fsExc.
+       *>Holds the W# of the last student fully completed, so a run
+       *>that abends partway through a roster can pick back up instead
+       *>of reprocessing myInFile from the first record
+       SELECT OPTIONAL ckptFile ASSIGN TO "P2Ckpt.dat"
+           FILE STATUS IS fsCkpt.
+       *>Registrar's officially posted GPA, one record per student per
+       *>semester, used to reconcile against what P2 itself computes
+       SELECT OPTIONAL gpaFile ASSIGN TO "P2Gpa.dat"
+           FILE STATUS IS fsGpa.
        DATA DIVISION.
 
        FILE SECTION.
@@ -32,31 +50,133 @@
            02 sem PIC X(11). *>Course semester
            02 course PIC X(10). *>Course 
            02 cTitle PIC X(28). *>Course title
-           02 grade PIC X. *>Course grade
+           02 grade PIC X(2). *>Course grade, letter + optional +/-
+               88 validGrade VALUES "A ", "A-", "B+", "B ", "B-",
+                   "C+", "C ", "C-", "D+", "D ", "D-", "F ",
+                   "W ", "I ", "P ".
            02 credits PIC 9. *>Course credits
            02 finalLine   PIC X. *>Final line Needed!!!!
-       
+               88 validFinalLine VALUES "Y", "N".
+
        FD myOutFile.
        01 outRecord.
-           02 txt PIC X(71).
+           02 txt PIC X(90).
            02 finalLine2 PIC X.
 
+       *>Spreadsheet-friendly CSV mirror of the course/semester/
+       *>cumulative figures already printed on the fixed-width report
+       FD csvFile.
+       01 csvRecord.
+           02 csvLine PIC X(120).
+
+       *>Financial Aid SAP (Satisfactory Academic Progress) extract --
+       *>one record per student per semester
+       FD sapFile.
+       01 sapRecord.
+           02 sapWNum PIC X(8). *>Student W#
+           02 sapSem PIC X(11). *>Semester
+           02 sapAttempted PIC 99. *>Credits attempted this term
+           02 sapEarned PIC 99. *>Credits earned this term
+           02 sapPace PIC 9V999. *>Pace = earned / attempted
+           02 sapCumGPA PIC 9V99. *>Cumulative GPA
+
+       *>Rejected-record log -- a copy of the offending inRecord plus
+       *>the field and reason it was kicked out for
+       FD excFile.
+       01 excRecord.
+           02 excData PIC X(79). *>Copy of the rejected inRecord
+           02 excField PIC X(10). *>Field that failed validation
+           02 excReason PIC X(40). *>Why the record was rejected
+
+       *>Checkpoint -- one record holding the W# of the last student
+       *>this run fully completed
+       FD ckptFile.
+       01 ckptRecord.
+           02 ckptWNum PIC X(8).
+
+       *>Registrar-posted GPA feed -- one record per student per
+       *>semester, in the same wNum/sem order as myInFile
+       FD gpaFile.
+       01 gpaRecord.
+           02 gpaWNum PIC X(8). *>Student W#
+           02 gpaSem PIC X(11). *>Semester
+           02 gpaPosted PIC 9V99. *>Registrar's posted GPA for that term
+
        WORKING-STORAGE SECTION.
 
            01 w PIC X(3) VALUE "YES".
            01 currSem PIC X(11).
-           *>A=4, B=3, C=2, D=1
-           01 gradeFac PIC 9.
+           01 currWNum PIC X(8).
+           *>File status codes, checked right after each OPEN
+           01 fsMyIn PIC XX.
+           01 fsMyOut PIC XX.
+           01 fsCsv PIC XX.
+           01 fsSap PIC XX.
+           01 fsExc PIC XX.
+           01 fsCkpt PIC XX.
+           01 fsGpa PIC XX.
+           *>Set to YES once gpaFile is confirmed open, so readGpaRecord
+           *>and the program's CLOSE at the end know not to touch it
+           *>when no registrar feed was supplied for this run
+           01 gpaOpen PIC X(3) VALUE "NO".
+           *>Set to YES once gpaFile hits end of file (or was never
+           *>opened), so reconciliation simply stops firing
+           01 gpaEOF PIC X(3) VALUE "NO".
+           *>Set to YES whenever gpaRecord holds a posted GPA not yet
+           *>matched against a student/semester, so a gap in the feed
+           *>(no posted grade for some student's term) doesn't
+           *>desync readGpaRecord from finishSemester's calls
+           01 gpaPending PIC X(3) VALUE "NO".
+           *>GPA_MISMATCH flag printed on the SEMESTER line when the
+           *>registrar's posted GPA disagrees with what P2 computes
+           01 gpaMismatch PIC X(72).
+           *>W# to resume after on a checkpointed restart; spaces means
+           *>start from the top of myInFile
+           01 restartWNum PIC X(8) VALUE SPACES.
+           *>Last wNum read since the restart point was established,
+           *>used to confirm myInFile stays sorted ascending by W# for
+           *>the rest of the run, not just while fast-forwarding
+           01 lastSkippedWNum PIC X(8) VALUE SPACES.
+           *>Set to NO for W/I/P grades, which print on the transcript
+           *>but do not feed the credits-earned/quality-points math
+           01 countCredit PIC X(3).
+           *>Set to NO by validateRecord when inRecord fails a check
+           01 validRecord PIC X(3).
+           *>A=4.0, A-=3.7, B+=3.3, B=3.0, B-=2.7, C+=2.3, C=2.0,
+           *>C-=1.7, D+=1.3, D=1.0, D-=0.7, F=0.0
+           01 gradeFac PIC 9V9.
            *>qpts = gradeFac * credits
-           01 qpts PIC 99.
-           01 zQpts PIC ZZ.
-           01 semEarned PIC 99.
-           01 cumEarned PIC 99.
-           01 semQpts PIC 99.
-           01 cumQpts PIC 999.
-           01 zCumQpts PIC ZZZ.
-           01 semGPA PIC 9.99.
-           01 cumGPA PIC 9.99.
+           01 qpts PIC 99V9.
+           01 zQpts PIC ZZ9.9.
+           01 semEarned PIC 99 VALUE ZERO.
+           01 semAttempted PIC 99 VALUE ZERO.
+           01 cumEarned PIC 999 VALUE ZERO.
+           01 semQpts PIC 999V9 VALUE ZERO.
+           01 zSemQpts PIC ZZZ9.9.
+           01 cumQpts PIC 9999V9 VALUE ZERO.
+           01 zCumQpts PIC ZZZZ9.9.
+           01 semGPA PIC 9V99.
+           01 dSemGPA PIC 9.99.
+           01 cumGPA PIC 9V99.
+           01 dCumGPA PIC 9.99.
+           *>Registrar's posted GPA, edited for display in gpaMismatch
+           01 dGpaPosted PIC 9.99.
+           *>Academic-standing thresholds used by finishSemester
+           01 deansListGPA PIC 9V99 VALUE 3.50.
+           01 probationGPA PIC 9V99 VALUE 2.00.
+           01 semStanding PIC X(13).
+           01 cumStanding PIC X(13).
+           *>Degree-progress/graduation-audit trailer figures
+           01 reqCredits PIC 999 VALUE 120.
+           01 semCount PIC 99 VALUE ZERO.
+           01 creditsNeeded PIC S999.
+           *>creditsNeeded floored at zero, but a COBOL console DISPLAY
+           *>of a PIC S item always renders a sign -- this unsigned
+           *>copy is what's actually shown on the report, same split
+           *>already used for semGPA/dSemGPA and cumGPA/dCumGPA
+           01 dCreditsNeeded PIC 999.
+           01 avgCredPerSem PIC 99V9.
+           01 projSemesters PIC 999.
       
            01 head1 PIC X(30) VALUE "                       SOUTHEA".
            01 head2 PIC X(26) VALUE "STERN LOUISIANA UNIVERSITY".
@@ -65,22 +185,348 @@
 
        PROCEDURE DIVISION.
            OPEN INPUT myInFile.
-           OPEN OUTPUT myOutFile.
+           IF fsMyIn IS NOT EQUAL TO "00"
+               DISPLAY "UNABLE TO OPEN P2In.dat, FILE STATUS " fsMyIn
+               STOP RUN
+           END-IF.
+
+           *>Read the checkpoint before opening the output files below
+           *>so a restart EXTENDs the prior run's output instead of
+           *>OUTPUTing over (and losing) it
+           PERFORM readCheckpoint
+
+           IF restartWNum IS EQUAL TO SPACES
+               OPEN OUTPUT myOutFile
+           ELSE
+               OPEN EXTEND myOutFile
+           END-IF.
+           IF fsMyOut IS NOT EQUAL TO "00"
+               DISPLAY "UNABLE TO OPEN P2Out.dat, FILE STATUS " fsMyOut
+               STOP RUN
+           END-IF.
+
+           IF restartWNum IS EQUAL TO SPACES
+               OPEN OUTPUT csvFile
+           ELSE
+               OPEN EXTEND csvFile
+           END-IF.
+           IF fsCsv IS NOT EQUAL TO "00"
+               DISPLAY "UNABLE TO OPEN P2Out.csv, FILE STATUS " fsCsv
+               STOP RUN
+           END-IF.
+           *>The header row was already written by the interrupted run
+           *>being resumed -- only write it on a fresh, non-restart run
+           IF restartWNum IS EQUAL TO SPACES
+               MOVE SPACES to csvLine
+               STRING  "WNUM,SEM,TYPE,COURSE,TITLE,GRADE,CREDITS,"
+                       "QPTS,GPA,STANDING"
+               into csvLine
+               END-STRING
+               WRITE csvRecord
+           END-IF.
+
+           IF restartWNum IS EQUAL TO SPACES
+               OPEN OUTPUT sapFile
+           ELSE
+               OPEN EXTEND sapFile
+           END-IF.
+           IF fsSap IS NOT EQUAL TO "00"
+               DISPLAY "UNABLE TO OPEN P2Sap.dat, FILE STATUS " fsSap
+               STOP RUN
+           END-IF.
+
+           IF restartWNum IS EQUAL TO SPACES
+               OPEN OUTPUT excFile
+           ELSE
+               OPEN EXTEND excFile
+           END-IF.
+           IF fsExc IS NOT EQUAL TO "00"
+               DISPLAY "UNABLE TO OPEN P2Exc.dat, FILE STATUS " fsExc
+               STOP RUN
+           END-IF.
+
+           *>gpaFile is optional -- no registrar feed just means no
+           *>reconciliation gets done, not an abend
+           OPEN INPUT gpaFile.
+           IF fsGpa IS EQUAL TO "00"
+               MOVE "YES" to gpaOpen
+           ELSE
+               MOVE "YES" to gpaEOF
+           END-IF.
+
+           IF restartWNum IS EQUAL TO SPACES
+               PERFORM nextValidRecord
+               PERFORM checkInputOrder
+           ELSE
+               PERFORM skipToCheckpoint
+           END-IF.
+
+           IF w IS NOT EQUAL TO "NO"
+               MOVE wNum to currWNum
+               MOVE sem to currSem
+               PERFORM printHeader
+
+               PERFORM UNTIL w = "NO"
+                   *> Loop block
+                   *> Perform functions and display
+
+                   IF wNum IS NOT EQUAL TO currWNum
+                       *>If we have read in a new student, close out the
+                       *>prior student's last semester and start a
+                       *>fresh page with that student's totals reset
+                       *>to zero
+                       PERFORM finishSemester
+                       PERFORM printTrailer
+                       PERFORM writeCheckpoint
+                       MOVE 0 to cumEarned
+                       MOVE 0 to cumQpts
+                       MOVE 0 to semCount
+                       MOVE wNum to currWNum
+                       MOVE sem to currSem
+                       PERFORM printHeader
+                   ELSE
+                       IF sem IS  NOT EQUAL TO currSem
+                           *>If we have read in a new semester display
+                           *>the semester and cumulative credits,
+                           *>qpts, and gpa
+                           PERFORM finishSemester
+                           MOVE sem to currSem
+                           DISPLAY " "
+                           DISPLAY sem
+
+                           MOVE " " to txt
+                           STRING  finalLine2
+                                   sem
+                                   "                "
+                           into txt
+                           END-STRING
+                           WRITE outRecord
+                       END-IF
+                   END-IF
+
+                   PERFORM semesterDisplay
+
+                   PERFORM nextValidRecord
+                   PERFORM checkInputOrder
+               END-PERFORM
+
+               PERFORM finishSemester
+               PERFORM printTrailer
+               PERFORM writeCheckpoint
+           END-IF.
+
+           CLOSE myInFile.
+           CLOSE myOutFile.
+           CLOSE csvFile.
+           CLOSE sapFile.
+           CLOSE excFile.
+           IF gpaOpen = "YES"
+               CLOSE gpaFile
+           END-IF.
+           STOP RUN.
+       subRead.
+           READ myInFile
+           AT END
+               MOVE "NO" TO w
+           *>NOT AT END
+           END-READ.
+
+       *>Reads the last-completed W# off P2Ckpt.dat, if one exists, so
+       *>this run can skip back over work a prior run already finished
+       readCheckpoint.
+           MOVE SPACES to restartWNum
+           OPEN INPUT ckptFile
+           *>"05" is a normal, successful OPEN for an OPTIONAL file
+           *>that simply doesn't exist yet (no prior run) -- the file
+           *>is still considered open and must still be closed below,
+           *>or the next writeCheckpoint's OPEN OUTPUT fails with "41"
+           *>(file already open)
+           IF fsCkpt IS EQUAL TO "00" OR fsCkpt IS EQUAL TO "05"
+               READ ckptFile
+               IF fsCkpt IS EQUAL TO "00"
+                   MOVE ckptWNum to restartWNum
+               END-IF
+               CLOSE ckptFile
+           END-IF.
+
+       *>Fast-forwards past every record belonging to a student whose
+       *>W# is already recorded as complete on the checkpoint.  This
+       *>requires myInFile to be sorted ascending by W#, the same
+       *>assumption the student-break check in the main loop already
+       *>makes; checkInputOrder is called after every record fetched
+       *>from here on so a file that isn't sorted is caught whether
+       *>the disorder shows up during the skip or later in the run.
+       *>Records in this skipped range were already run through
+       *>validateRecord and, if rejected, logged to excFile by the run
+       *>that wrote the checkpoint -- this uses subRead directly
+       *>instead of nextValidRecord so none of them get re-logged
+       skipToCheckpoint.
+           PERFORM subRead
+           PERFORM checkInputOrder
+           PERFORM UNTIL w = "NO" OR wNum IS GREATER THAN restartWNum
+               PERFORM subRead
+               PERFORM checkInputOrder
+           END-PERFORM.
+
+           *>The record that ended the skip, if any, is new territory
+           *>past the checkpoint -- validate it, and if it's rejected
+           *>fall back to nextValidRecord to keep reading/validating
+           *>forward the same way a non-restart run would
+           IF w IS NOT EQUAL TO "NO"
+               PERFORM validateRecord
+               IF validRecord IS NOT EQUAL TO "YES"
+                   PERFORM nextValidRecord
+                   PERFORM checkInputOrder
+               END-IF
+           END-IF.
+
+       *>Confirms myInFile is still sorted ascending by W#, for as
+       *>long as a checkpointed restart is in effect.  A W# going
+       *>backwards anywhere in the rest of the run -- not just while
+       *>skipToCheckpoint is fast-forwarding -- means the restart
+       *>could skip a not-yet-processed student or fail to skip a
+       *>completed one, corrupting that student's totals, so this
+       *>stops the run rather than restarting wrong
+       checkInputOrder.
+           IF restartWNum IS NOT EQUAL TO SPACES
+                   AND w IS NOT EQUAL TO "NO"
+               IF lastSkippedWNum IS NOT EQUAL TO SPACES
+                       AND wNum IS LESS THAN lastSkippedWNum
+                   DISPLAY "P2In.dat IS NOT SORTED BY W# -- CANNOT "
+                           "RESTART FROM CHECKPOINT " restartWNum
+                   STOP RUN
+               END-IF
+               MOVE wNum to lastSkippedWNum
+           END-IF.
+
+       *>Rewrites the checkpoint with the W# of the student whose
+       *>semesters have all just been closed out by finishSemester
+       writeCheckpoint.
+           OPEN OUTPUT ckptFile
+           IF fsCkpt IS NOT EQUAL TO "00"
+               DISPLAY "UNABLE TO OPEN P2Ckpt.dat, FILE STATUS " fsCkpt
+               STOP RUN
+           END-IF.
+           MOVE currWNum to ckptWNum
+           WRITE ckptRecord
+           IF fsCkpt IS NOT EQUAL TO "00"
+               DISPLAY "UNABLE TO WRITE P2Ckpt.dat, FILE STATUS " fsCkpt
+               STOP RUN
+           END-IF.
+           CLOSE ckptFile.
+
+       *>Reads the next gpaRecord for reconciliation, when gpaFile was
+       *>supplied for this run, isn't already at end of file, and the
+       *>record currently held hasn't been matched yet
+       readGpaRecord.
+           IF gpaOpen = "YES" AND gpaEOF = "NO " AND gpaPending = "NO "
+               READ gpaFile
+               AT END
+                   MOVE "YES" to gpaEOF
+               NOT AT END
+                   MOVE "YES" to gpaPending
+               END-READ
+           END-IF.
+
+       *>Peek-and-hold merge of gpaFile against the student/semester
+       *>finishSemester just closed out.  A posted record is only
+       *>consumed when its key is at or behind the current one; a
+       *>posted record for a student/semester not yet reached is held
+       *>for the next comparison instead of being read past, so a gap
+       *>in the feed (a student/semester with no posted grade) can't
+       *>desync the rest of the run's reconciliation
+       matchGpaRecord.
+           MOVE SPACES to gpaMismatch
+           IF gpaOpen = "YES"
+               PERFORM readGpaRecord
+               PERFORM UNTIL gpaEOF IS EQUAL TO "YES"
+                       OR gpaPending IS EQUAL TO "NO "
+                       OR gpaWNum IS GREATER THAN OR EQUAL TO currWNum
+                   *>This posted record's student was already passed
+                   *>in myInFile with nothing to reconcile it against
+                   MOVE "NO " to gpaPending
+                   PERFORM readGpaRecord
+               END-PERFORM
+
+               IF gpaPending = "YES" AND gpaWNum = currWNum
+                       AND gpaSem = currSem
+                   IF gpaPosted IS NOT EQUAL TO semGPA
+                       MOVE gpaPosted to dGpaPosted
+                       STRING "*** GPA MISMATCH: REGISTRAR POSTED "
+                               dGpaPosted
+                               " P2 COMPUTED "
+                               dSemGPA
+                               " ***"
+                       into gpaMismatch
+                       END-STRING
+                   END-IF
+                   MOVE "NO " to gpaPending
+               END-IF
+           END-IF.
+
+       *>Reads the next inRecord that passes validateRecord, logging and
+       *>skipping any rejects along the way, and stops at end of file
+       nextValidRecord.
+           MOVE "NO " to validRecord
+           PERFORM UNTIL w = "NO" OR validRecord = "YES"
+               PERFORM subRead
+               IF w NOT EQUAL "NO"
+                   PERFORM validateRecord
+               ELSE
+                   MOVE "YES" to validRecord
+               END-IF
+           END-PERFORM.
 
-           PERFORM subRead *> First subread
+       *>Checks grade, credits, and finalLine on the record just read;
+       *>anything that fails is logged to excFile via writeException
+       *>instead of being allowed to flow into semesterDisplay's math
+       validateRecord.
+           MOVE "YES" to validRecord
+
+           IF NOT validGrade
+               MOVE "GRADE" to excField
+               MOVE "INVALID GRADE CODE" to excReason
+               PERFORM writeException
+               MOVE "NO " to validRecord
+           END-IF.
+
+           IF credits IS NOT NUMERIC
+               MOVE "CREDITS" to excField
+               MOVE "CREDITS NOT NUMERIC" to excReason
+               PERFORM writeException
+               MOVE "NO " to validRecord
+           END-IF.
+
+           IF NOT validFinalLine
+               MOVE "FINALLINE" to excField
+               MOVE "INVALID FINAL LINE FLAG" to excReason
+               PERFORM writeException
+               MOVE "NO " to validRecord
+           END-IF.
+
+       *>Writes the rejected record, the field that failed, and why
+       writeException.
+           MOVE inRecord to excData.
+           WRITE excRecord.
+
+       *>Prints the name/W#/semester page heading for a student.  Called
+       *>once for the first student read and again each time a student
+       *>break (a change in wNum) is detected in the main PERFORM loop.
+       printHeader.
            MOVE finalLine to finalLine2
            *>Main heading
-           DISPLAY head1, head2 
+           DISPLAY head1, head2
 
+           MOVE " " to txt
            STRING  head1
                    head2
                    "                      "
            into txt
            END-STRING
-           WRITE outRecord 
+           WRITE outRecord
 
            Display head3, head4
-           
+
            MOVE " " to txt
            STRING  head3
                    head4
@@ -88,15 +534,15 @@
            into txt
            END-STRING
            WRITE outRecord
-           
+
            DISPLAY sName
-           
+
            MOVE " " to txt
            STRING  sName
                    "             "
            into txt
            END-STRING
-           WRITE outRecord 
+           WRITE outRecord
 
            DISPLAY wNum
 
@@ -112,7 +558,6 @@
 
            *>WRITE outRecord from finalLine2
 
-           MOVE sem to currSem
            DISPLAY currSem
 
            MOVE " " to txt
@@ -125,133 +570,300 @@
            *>Display heading
            DISPLAY "COURSE    TITLE               " WITH NO ADVANCING
            DISPLAY "         GR    EARNED      QPTS"
-           
+
            MOVE " " to txt
            STRING  "COURSE    TITLE               "
                    "         GR    EARNED      QPTS"
            into txt
            END-STRING
-           WRITE outRecord
-
-           PERFORM UNTIL w = "NO"
-               *> Loop block
-               *> Perform functions and display
-               
-               IF sem IS  NOT EQUAL TO currSem
-                   *>If we have read in a new semester display the 
-                   *>semester and cumulative credits, qpts, and gpa
-                   PERFORM finishSemester
-                   MOVE sem to currSem
-                   DISPLAY " "
-                   DISPLAY sem
-
-                   MOVE " " to txt
-                   STRING  finalLine2
-                           sem
-                           "                "
-                   into txt
-                   END-STRING
-                   WRITE outRecord
-               END-IF
-           
-               PERFORM semesterDisplay    
-               
-               PERFORM subRead
-           END-PERFORM.
-
-           PERFORM finishSemester
-           CLOSE myInFile.
-           CLOSE myOutFile.
-           STOP RUN.
-       subRead.
-           READ myInFile
-           AT END 
-               MOVE "NO" TO w
-           *>NOT AT END
-           END-READ.
+           WRITE outRecord.
 
        *>Displays the semester class 
        semesterDisplay.
-           *>Calculate qpts
-           IF grade IS EQUAL TO "A"
-               MOVE 4 to gradeFac
-           ELSE IF grade IS EQUAL TO "B"
-               MOVE 3 to gradeFac
-           ELSE IF grade IS EQUAL TO "C"
-               MOVE 2 to gradeFac
-           Else 
-               MOVE 1 to gradeFac
-           END-IF.
+           *>Calculate qpts off the standard +/- grade scale
+           MOVE "YES" to countCredit
+           EVALUATE grade
+               WHEN "A "
+                   MOVE 4.0 to gradeFac
+               WHEN "A-"
+                   MOVE 3.7 to gradeFac
+               WHEN "B+"
+                   MOVE 3.3 to gradeFac
+               WHEN "B "
+                   MOVE 3.0 to gradeFac
+               WHEN "B-"
+                   MOVE 2.7 to gradeFac
+               WHEN "C+"
+                   MOVE 2.3 to gradeFac
+               WHEN "C "
+                   MOVE 2.0 to gradeFac
+               WHEN "C-"
+                   MOVE 1.7 to gradeFac
+               WHEN "D+"
+                   MOVE 1.3 to gradeFac
+               WHEN "D "
+                   MOVE 1.0 to gradeFac
+               WHEN "D-"
+                   MOVE 0.7 to gradeFac
+               WHEN "F "
+                   *>A failed course still counts toward credits
+                   *>attempted (unconditional, above) but not toward
+                   *>credits earned or quality points
+                   MOVE 0.0 to gradeFac
+                   MOVE "NO " to countCredit
+               WHEN "W "
+                   *>Withdrawal, incomplete, and pass/fail grades print
+                   *>on the line but do not count toward earned
+                   *>credits or GPA
+                   MOVE 0.0 to gradeFac
+                   MOVE "NO " to countCredit
+               WHEN "I "
+                   MOVE 0.0 to gradeFac
+                   MOVE "NO " to countCredit
+               WHEN "P "
+                   MOVE 0.0 to gradeFac
+                   MOVE "NO " to countCredit
+               WHEN OTHER
+                   MOVE 0.0 to gradeFac
+           END-EVALUATE.
 
            COMPUTE qpts = gradeFac * credits.
            MOVE qpts to zQpts.
 
-           DISPLAY course, cTitle, " ", grade, "     " WITH NO ADVANCING
+           DISPLAY course, cTitle, " ", grade, "    " WITH NO ADVANCING
            DISPLAY credits, ".00        " WITH NO ADVANCING
-           DISPLAY zQpts, ".00".
-           
+           DISPLAY zQpts.
+
            MOVE " " to txt
            STRING  course
                    cTitle
                    " "
                    grade
-                   "     "
+                   "    "
                    credits
                    ".00        "
                    zQpts
-                   ".00"
            into txt
            END-STRING
            WRITE outRecord
 
-           COMPUTE semEarned = semEarned + credits.
-           COMPUTE semQpts = semQpts + qpts.
-           
+           MOVE SPACES to csvLine
+           STRING  currWNum DELIMITED BY SPACE
+                   ","
+                   currSem DELIMITED BY SPACE
+                   ",COURSE,"
+                   course DELIMITED BY SPACE
+                   ","
+                   FUNCTION TRIM(cTitle) DELIMITED BY SIZE
+                   ","
+                   grade DELIMITED BY SPACE
+                   ","
+                   credits DELIMITED BY SIZE
+                   ","
+                   FUNCTION TRIM(zQpts) DELIMITED BY SIZE
+                   ",,"
+           into csvLine
+           END-STRING
+           WRITE csvRecord
+
+           COMPUTE semAttempted = semAttempted + credits.
+
+           IF countCredit = "YES"
+               COMPUTE semEarned = semEarned + credits
+               COMPUTE semQpts = semQpts + qpts
+           END-IF.
+
 
        *>If the next semester is different from the previous one, then 
        *>display the total semester and cummulative points and 
        *>calculate the semester and cummulative gpa
 
        finishSemester.
+           ADD 1 to semCount.
            COMPUTE cumEarned = cumEarned + semEarned.
            COMPUTE cumQpts = cumQpts + semQpts.
 
+           MOVE semQpts to zSemQpts.
            MOVE cumQpts to zCumQpts.
 
-           COMPUTE semGPA = semQpts / semEarned.
-           COMPUTE cumGPA = cumQpts / cumEarned.
+           *>Guard against an all W/I/P semester, which leaves
+           *>semEarned (and possibly cumEarned) at zero
+           IF semEarned IS GREATER THAN 0
+               COMPUTE semGPA ROUNDED = semQpts / semEarned
+           ELSE
+               MOVE 0 to semGPA
+           END-IF.
+
+           IF cumEarned IS GREATER THAN 0
+               COMPUTE cumGPA ROUNDED = cumQpts / cumEarned
+           ELSE
+               MOVE 0 to cumGPA
+           END-IF.
+
+           MOVE semGPA to dSemGPA.
+           MOVE cumGPA to dCumGPA.
+
+           *>Reconcile against the registrar's officially posted GPA
+           *>for this student/semester, when a feed was supplied
+           PERFORM matchGpaRecord.
+
+           *>Dean's List/Good Standing is driven off this term's GPA,
+           *>Probation off the cumulative GPA, for the advising office
+           IF semGPA IS GREATER THAN OR EQUAL TO deansListGPA
+               MOVE "DEAN'S LIST  " to semStanding
+           ELSE
+               MOVE "GOOD STANDING" to semStanding
+           END-IF.
+
+           IF cumGPA IS LESS THAN probationGPA
+               MOVE "PROBATION    " to cumStanding
+           ELSE
+               MOVE "GOOD STANDING" to cumStanding
+           END-IF.
+
            DISPLAY "                         SEMESTER" WITH NO ADVANCING
            DISPLAY "           ", semEarned, ".00" WITH NO ADVANCING
-           DISPLAY "        ", semQpts, ".00     " WITH NO ADVANCING
-           DISPLAY semGPA
+           DISPLAY "        ", zSemQpts, "     " WITH NO ADVANCING
+           DISPLAY dSemGPA, " ", semStanding
 
            MOVE " " to txt
            STRING  "                         SEMESTER"
                    "           "
                    semEarned
                    ".00        "
-                   semQpts
-                   ".00     "
+                   zSemQpts
+                   "     "
+                   dSemGPA
+                   " "
+                   semStanding
            into txt
            END-STRING
            WRITE outRecord
 
+           MOVE SPACES to csvLine
+           STRING  currWNum DELIMITED BY SPACE
+                   ","
+                   currSem DELIMITED BY SPACE
+                   ",SEMESTER,,,,"
+                   semEarned DELIMITED BY SIZE
+                   ","
+                   FUNCTION TRIM(zSemQpts) DELIMITED BY SIZE
+                   ","
+                   dSemGPA DELIMITED BY SIZE
+                   ","
+                   FUNCTION TRIM(semStanding) DELIMITED BY SIZE
+           into csvLine
+           END-STRING
+           WRITE csvRecord
+
+           IF gpaMismatch IS NOT EQUAL TO SPACES
+               DISPLAY gpaMismatch
+               MOVE gpaMismatch to txt
+               WRITE outRecord
+           END-IF.
+
            DISPLAY "                         " WITH NO ADVANCING
            DISPLAY "CUMMULATIVE        " WITH NO ADVANCING
            DISPLAY cumEarned, ".00       " WITH NO ADVANCING
-           DISPLAY zCumQpts, ".00     " WITH NO ADVANCING
-           DISPLAY cumGPA.
+           DISPLAY zCumQpts, "     " WITH NO ADVANCING
+           DISPLAY dCumGPA, " ", cumStanding.
 
            MOVE " " to txt
            STRING  "                         CUMMULATIVE        "
                    cumEarned
                    ".00       "
                    zCumQpts
-                   ".00     "
-                   cumGPA
+                   "     "
+                   dCumGPA
+                   " "
+                   cumStanding
            into txt
            END-STRING
            WRITE outRecord
 
+           MOVE SPACES to csvLine
+           STRING  currWNum DELIMITED BY SPACE
+                   ","
+                   currSem DELIMITED BY SPACE
+                   ",CUMULATIVE,,,,"
+                   cumEarned DELIMITED BY SIZE
+                   ","
+                   FUNCTION TRIM(zCumQpts) DELIMITED BY SIZE
+                   ","
+                   dCumGPA DELIMITED BY SIZE
+                   ","
+                   FUNCTION TRIM(cumStanding) DELIMITED BY SIZE
+           into csvLine
+           END-STRING
+           WRITE csvRecord
+
+           PERFORM writeSapRecord
+
            MOVE 0 to semEarned.
-           MOVE 0 to semQpts.
\ No newline at end of file
+           MOVE 0 to semQpts.
+           MOVE 0 to semAttempted.
+
+       *>Builds and writes the Financial Aid SAP extract record for the
+       *>semester finishSemester just closed out
+       writeSapRecord.
+           IF semAttempted IS GREATER THAN 0
+               COMPUTE sapPace ROUNDED = semEarned / semAttempted
+           ELSE
+               MOVE 0 to sapPace
+           END-IF.
+
+           MOVE currWNum to sapWNum.
+           MOVE currSem to sapSem.
+           MOVE semAttempted to sapAttempted.
+           MOVE semEarned to sapEarned.
+           MOVE cumGPA to sapCumGPA.
+           WRITE sapRecord.
+
+       *>Prints the degree-progress/graduation-audit trailer for the
+       *>student whose last semester was just closed out by
+       *>finishSemester: credits still needed against the program's
+       *>required-credit total, and a projection of how many more
+       *>semesters it will take at this student's average pace
+       printTrailer.
+           COMPUTE creditsNeeded = reqCredits - cumEarned.
+           IF creditsNeeded IS LESS THAN 0
+               MOVE 0 to creditsNeeded
+           END-IF.
+           MOVE creditsNeeded to dCreditsNeeded.
+
+           IF semCount IS GREATER THAN 0
+               COMPUTE avgCredPerSem ROUNDED = cumEarned / semCount
+           ELSE
+               MOVE 0 to avgCredPerSem
+           END-IF.
+
+           IF avgCredPerSem IS GREATER THAN 0
+               COMPUTE projSemesters = creditsNeeded / avgCredPerSem
+                   ON SIZE ERROR
+                       *>Pace is too slow for the projection to fit
+                       *>PIC 999 -- report the field's max instead of
+                       *>letting it silently truncate to a small,
+                       *>plausible-looking number
+                       MOVE 999 to projSemesters
+               END-COMPUTE
+               IF (projSemesters * avgCredPerSem)
+                       IS LESS THAN creditsNeeded
+                       AND projSemesters IS LESS THAN 999
+                   ADD 1 to projSemesters
+               END-IF
+           ELSE
+               MOVE 0 to projSemesters
+           END-IF.
+
+           DISPLAY " "
+           DISPLAY "DEGREE PROGRESS   CREDITS NEEDED: ", dCreditsNeeded,
+                   "   PROJECTED SEMESTERS TO COMPLETE: ", projSemesters
+
+           MOVE " " to txt
+           STRING  "DEGREE PROGRESS   CREDITS NEEDED: "
+                   dCreditsNeeded
+                   "   PROJECTED SEMESTERS TO COMPLETE: "
+                   projSemesters
+           into txt
+           END-STRING
+           WRITE outRecord.
\ No newline at end of file
